@@ -1,16 +1,16 @@
-        ******************************************************************
-        * Author:
-        * Date:
-        * Purpose:
-        * Tectonics: cobc
-        ******************************************************************
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
         IDENTIFICATION DIVISION.
-        *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
         PROGRAM-ID. projet.
         ENVIRONMENT DIVISION.
-        *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
         CONFIGURATION SECTION.
-        *-----------------------
+      *-----------------------
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
 
@@ -24,7 +24,8 @@
             select fvet assign to "vetements.dat"
             organization indexed
             access mode is dynamic
-            record key is fvet_nom
+            record key is fvet_refVet
+            alternate record key is fvet_nom WITH DUPLICATES
             alternate record key is fvet_type WITH DUPLICATES
             alternate record key is fvet_categ WITH DUPLICATES
             alternate record key is fvet_taille WITH DUPLICATES
@@ -38,30 +39,36 @@
             alternate record key is fvent_refVet WITH DUPLICATES
             alternate record key is fvent_idVendeur WITH DUPLICATES
             alternate record key is fvent_dateV WITH DUPLICATES
+            alternate record key is fvent_refOrigine WITH DUPLICATES
             file status is cr_fvent.
 
             select fpers assign to "pers.dat"
             organization indexed
             access mode is dynamic
             record key is fpers_idp
-            alternate record key is fpers_role
-            alternate record key is fpers_nom
-            alternate record key is fpers_prenom
+            alternate record key is fpers_role WITH DUPLICATES
+            alternate record key is fpers_nom WITH DUPLICATES
+            alternate record key is fpers_prenom WITH DUPLICATES
             alternate record key is fpers_mail WITH DUPLICATES
             file status is cr_fpers.
-        *-----------------------
+
+            select fjournal assign to "journal.dat"
+            organization line sequential
+            file status is cr_fjournal.
+      *-----------------------
         DATA DIVISION.
-        *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
         FILE SECTION.
         FD fca.
             01 tamp_fca.
                 02 fca_date PIC 9(8).
-                02 fca_ca PIC 9(7).
+                02 fca_ca PIC S9(7)V9(2).
                 02 fca_vendeurM PIC A(4).
                 02 fca_vetM PIC 9(10).
 
         FD fvet.
             01 tamp_fvet.
+                02 fvet_refVet PIC 9(6).
                 02 fvet_nom PIC A(50).
                 02 fvet_type PIC A(20).
                 02 fvet_categ PIC A(1).
@@ -77,6 +84,9 @@
                 02 fvent_refVet PIC 9(6).
                 02 fvent_idVendeur PIC A(4).
                 02 fvent_dateV PIC X(10).
+                02 fvent_type PIC A(1).
+                02 fvent_refOrigine PIC A(10).
+                02 fvent_idClient PIC A(4).
 
         FD fpers.
             01 tamp_fpers.
@@ -88,23 +98,275 @@
                 02 fpers_somme_depensee PIC 9(4)V9(2).
                 02 fpers_mdp PIC A(50).
 
-        *-----------------------
+        FD fjournal.
+            01 tamp_journal.
+                02 fjour_date PIC X(8).
+                02 FILLER PIC X VALUE SPACE.
+                02 fjour_heure PIC X(6).
+                02 FILLER PIC X VALUE SPACE.
+                02 fjour_fichier PIC A(10).
+                02 FILLER PIC X VALUE SPACE.
+                02 fjour_operation PIC A(10).
+                02 FILLER PIC X VALUE SPACE.
+                02 fjour_cle PIC X(20).
+                02 FILLER PIC X VALUE SPACE.
+                02 fjour_statut PIC X(2).
+
+      *-----------------------
         WORKING-STORAGE SECTION.
             77 cr_fca PIC 9(2).
-            77 cr_fvet PIC A(2).
+            77 cr_fvet PIC 9(2).
             77 cr_fvent PIC 9(2).
             77 cr_fpers PIC 9(2).
+            77 cr_fjournal PIC 9(2).
+
+      * --- journal d'audit (requete 007) -----------------------------
+            77 ws_jour_fichier PIC A(10).
+            77 ws_jour_operation PIC A(10).
+        01 ws_jour_cle PIC X(20).
+            77 ws_jour_statut PIC X(2).
+        01 ws_jour_horodatage.
+            02 ws_jour_date_sys PIC 9(8).
+            02 ws_jour_heure_sys PIC 9(6).
+            02 FILLER PIC X(7).
+
+      * --- menu general -----------------------------------------
+            77 ws_choix_menu PIC 9(2).
+            77 ws_continuer PIC X(1) VALUE "O".
+
+      * --- saisie vente (requete 000) -----------------------------
+            77 ws_v_nom_article PIC A(50).
+            77 ws_v_idvendeur PIC A(4).
+            77 ws_v_trouve PIC X(1).
+            77 ws_seq_vente PIC 9(9) VALUE ZERO.
+
+      * --- resolution d'homonymes d'article (requete 006) ------------
+            77 ws_v_art_nb PIC 9(2) VALUE ZERO.
+            77 ws_v_art_idx PIC 9(2).
+            77 ws_v_refvet_saisi PIC 9(6).
+        01 ws_v_art_tab.
+            02 ws_v_art_t OCCURS 20 TIMES.
+                03 ws_v_art_t_ref PIC 9(6).
+        01 ws_refvente_compo.
+            02 ws_refvente_prefixe PIC A(1) VALUE "V".
+            02 ws_refvente_num PIC 9(9).
+
+      * --- date du jour ---------------------------------------------
+            77 ws_date_systeme PIC 9(8).
+
+      * --- batch chiffre d'affaires du jour (requete 001) ----------
+            77 ws_batch_date_saisie PIC X(10).
+            77 ws_batch_total PIC S9(7)V9(2) VALUE ZERO.
+            77 ws_batch_nb_vendeur PIC 9(3) VALUE ZERO.
+            77 ws_batch_nb_article PIC 9(4) VALUE ZERO.
+            77 ws_batch_idx PIC 9(4).
+            77 ws_batch_idx_max_vendeur PIC 9(4) VALUE ZERO.
+            77 ws_batch_idx_max_article PIC 9(4) VALUE ZERO.
+            77 ws_batch_max_vendeur PIC 9(5) VALUE ZERO.
+            77 ws_batch_max_article PIC 9(5) VALUE ZERO.
+        01 ws_batch_tab_vendeur.
+            02 ws_batch_tv OCCURS 50 TIMES.
+                03 ws_batch_tv_id PIC A(4).
+                03 ws_batch_tv_nb PIC 9(5).
+        01 ws_batch_tab_article.
+            02 ws_batch_ta OCCURS 200 TIMES.
+                03 ws_batch_ta_ref PIC 9(6).
+                03 ws_batch_ta_nb PIC 9(5).
+
+      * --- rapport de reapprovisionnement (requete 002) -------------
+            77 ws_seuil_reappro PIC 9(3).
+            77 ws_rap_categ_prec PIC A(1).
+            77 ws_rap_saison_prec PIC A(10).
+            77 ws_rap_nb PIC 9(4) VALUE ZERO.
+            77 ws_rap_idx PIC 9(4).
+            77 ws_rap_idx2 PIC 9(4).
+        01 ws_rap_tab.
+            02 ws_rap_t OCCURS 200 TIMES.
+                03 ws_rap_t_ref PIC 9(6).
+                03 ws_rap_t_categ PIC A(1).
+                03 ws_rap_t_saison PIC A(10).
+                03 ws_rap_t_nom PIC A(50).
+                03 ws_rap_t_quantite PIC 9(3).
+        01 ws_rap_swap_ref PIC 9(6).
+        01 ws_rap_swap_categ PIC A(1).
+        01 ws_rap_swap_saison PIC A(10).
+        01 ws_rap_swap_nom PIC A(50).
+        01 ws_rap_swap_quantite PIC 9(3).
+
+      * --- hachage de mot de passe (requete 003) ---------------------
+        01 ws_hash_entree PIC A(50).
+        01 ws_hash_sortie PIC A(50).
+            77 ws_hash_num PIC 9(18).
+            77 ws_hash_idx PIC 9(2).
+            77 ws_hash_car PIC 9(3).
+            77 ws_hash_sel PIC A(4).
+
+      * --- login (requete 003) ---------------------------------------
+            77 ws_login_idp PIC A(4).
+            77 ws_login_mdp PIC A(50).
+            77 ws_login_ok PIC X(1) VALUE "N".
+            77 ws_login_role PIC 9(1) VALUE ZERO.
+
+      * --- creation d'un compte personnel (requete 003) --------------
+            77 ws_np_idp PIC A(4).
+            77 ws_np_role PIC 9(1).
+            77 ws_np_prenom PIC A(30).
+            77 ws_np_nom PIC A(30).
+            77 ws_np_mail PIC X(50).
+            77 ws_np_mdp PIC A(50).
+
+      * --- retour/echange (requete 004) -------------------------------
+            77 ws_ret_trouve PIC X(1).
+        01 ws_ret_orig_ref PIC A(10).
+        01 ws_ret_orig_prix PIC 9(3)V9(2).
+        01 ws_ret_orig_refvet PIC 9(6).
+        01 ws_ret_orig_idvendeur PIC A(4).
+
+      * --- rapport commission vendeurs (requete 005) -----------------
+        01 ws_com_date_debut PIC X(10).
+        01 ws_com_date_fin PIC X(10).
+            77 ws_com_nb PIC 9(3) VALUE ZERO.
+            77 ws_com_idx PIC 9(3).
+            77 ws_com_idx2 PIC 9(3).
+            77 ws_com_rang PIC 9(3).
+        01 ws_com_tab.
+            02 ws_com_t OCCURS 50 TIMES.
+                03 ws_com_t_id PIC A(4).
+                03 ws_com_t_total PIC S9(7)V9(2).
+                03 ws_com_t_nb PIC 9(5).
+        01 ws_com_swap_id PIC A(4).
+        01 ws_com_swap_total PIC S9(7)V9(2).
+        01 ws_com_swap_nb PIC 9(5).
+        01 ws_com_total_edite PIC -(6)9.99.
+
+      * --- code article numerique (requete 006) -----------------------
+            77 ws_seq_article PIC 9(6) VALUE ZERO.
+            77 ws_art_nom PIC A(50).
+            77 ws_art_type PIC A(20).
+            77 ws_art_categ PIC A(1).
+            77 ws_art_taille PIC A(4).
+            77 ws_art_saison PIC A(10).
+            77 ws_art_prix PIC 9(3)V9(2).
+            77 ws_art_quantite PIC 9(3).
+
+      * --- soldes de fin de saison (requete 008) ----------------------
+            77 ws_soldes_saison PIC A(10).
+            77 ws_soldes_taux PIC 9(3).
+            77 ws_soldes_nb PIC 9(4) VALUE ZERO.
+            77 ws_soldes_idx PIC 9(4).
+            77 ws_soldes_idx2 PIC 9(4).
+            77 ws_soldes_categ_prec PIC A(1).
+        01 ws_soldes_tab.
+            02 ws_soldes_t OCCURS 200 TIMES.
+                03 ws_soldes_t_ref PIC 9(6).
+                03 ws_soldes_t_categ PIC A(1).
+                03 ws_soldes_t_avant PIC 9(3)V9(2).
+                03 ws_soldes_t_apres PIC 9(3)V9(2).
+        01 ws_soldes_swap_ref PIC 9(6).
+        01 ws_soldes_swap_categ PIC A(1).
+        01 ws_soldes_swap_avant PIC 9(3)V9(2).
+        01 ws_soldes_swap_apres PIC 9(3)V9(2).
+
+      * --- fidelite client (requete 009) -----------------------------
+            77 ws_v_idclient PIC A(4).
+            77 ws_ret_orig_idclient PIC A(4).
+            77 ws_fid_palier PIC A(10).
+            77 ws_fid_nb_client PIC 9(4) VALUE ZERO.
 
-        *-----------------------
         PROCEDURE DIVISION.
-        *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
         MAIN-PROCEDURE.
-        **
-        * The main procedure of the program
-        **
+      **
+      * The main procedure of the program
+      **
+            PERFORM OUVRIR-FICHIERS
+
+            PERFORM INITIALISER-SEQ-VENTE
+            PERFORM INITIALISER-SEQ-ARTICLE
+
+            PERFORM UNTIL ws_continuer NOT = "O"
+                PERFORM AFFICHER-MENU
+                EVALUATE ws_choix_menu
+                    WHEN 1
+                        IF ws_login_ok = "O"
+                            PERFORM SAISIE-VENTE
+                        ELSE
+                            DISPLAY "Veuillez vous connecter "
+                                "(option 4)."
+                        END-IF
+                    WHEN 2
+                        IF ws_login_ok = "O"
+                            PERFORM BATCH-CA-JOUR
+                        ELSE
+                            DISPLAY "Veuillez vous connecter "
+                                "(option 4)."
+                        END-IF
+                    WHEN 3
+                        IF ws_login_ok = "O"
+                            PERFORM RAPPORT-REAPPRO
+                        ELSE
+                            DISPLAY "Veuillez vous connecter "
+                                "(option 4)."
+                        END-IF
+                    WHEN 4
+                        PERFORM LOGIN
+                    WHEN 5
+                        IF ws_login_ok = "O" AND ws_login_role = 1
+                            PERFORM CREER-PERSONNEL
+                        ELSE
+                            DISPLAY "Acces reserve a l'administrateur."
+                        END-IF
+                    WHEN 6
+                        IF ws_login_ok = "O"
+                            PERFORM RETOUR-VENTE
+                        ELSE
+                            DISPLAY "Veuillez vous connecter "
+                                "(option 4)."
+                        END-IF
+                    WHEN 7
+                        IF ws_login_ok = "O"
+                            PERFORM RAPPORT-COMMISSION
+                        ELSE
+                            DISPLAY "Veuillez vous connecter "
+                                "(option 4)."
+                        END-IF
+                    WHEN 8
+                        IF ws_login_ok = "O" AND ws_login_role = 1
+                            PERFORM AJOUTER-ARTICLE
+                        ELSE
+                            DISPLAY "Acces reserve a l'administrateur."
+                        END-IF
+                    WHEN 9
+                        IF ws_login_ok = "O" AND ws_login_role = 1
+                            PERFORM SOLDES-FIN-SAISON
+                        ELSE
+                            DISPLAY "Acces reserve a l'administrateur."
+                        END-IF
+                    WHEN 10
+                        IF ws_login_ok = "O"
+                            PERFORM RAPPORT-FIDELITE
+                        ELSE
+                            DISPLAY "Veuillez vous connecter "
+                                "(option 4)."
+                        END-IF
+                    WHEN 0
+                        MOVE "N" TO ws_continuer
+                    WHEN OTHER
+                        DISPLAY "Choix invalide."
+                END-EVALUATE
+            END-PERFORM
+
+            STOP RUN.
+
+        OUVRIR-FICHIERS.
+      **
+      * Creates each data file the first time the program runs
+      * (file status 35 = file not found), then closes them again
+      * so each transaction paragraph can open only what it needs.
+      **
             OPEN I-O fca
-                IF cr_fca=35 THEN
-                OPEN OUTPUT fca
+                IF cr_fca = 35 THEN
+                    OPEN OUTPUT fca
                 END-IF
             CLOSE fca
 
@@ -115,7 +377,7 @@
             CLOSE fvet
 
             OPEN I-O fventes
-                IF cr_fventes = 35 THEN
+                IF cr_fvent = 35 THEN
                     OPEN OUTPUT fventes
                 END-IF
             CLOSE fventes
@@ -125,7 +387,1228 @@
                     OPEN OUTPUT fpers
                 END-IF
             CLOSE fpers
-     
-            STOP RUN.
+
+            OPEN EXTEND fjournal
+                IF cr_fjournal = 35 THEN
+                    OPEN OUTPUT fjournal
+                    CLOSE fjournal
+                    OPEN EXTEND fjournal
+                END-IF
+            CLOSE fjournal.
+
+        AFFICHER-MENU.
+            DISPLAY " "
+            DISPLAY "=== Menu principal ==="
+            DISPLAY "1. Saisir une vente"
+            DISPLAY "2. Calculer le chiffre d'affaires du jour"
+            DISPLAY "3. Rapport de reapprovisionnement"
+            DISPLAY "4. Se connecter (login)"
+            DISPLAY "5. Creer un compte personnel"
+            DISPLAY "6. Retour / echange"
+            DISPLAY "7. Rapport commission des vendeurs"
+            DISPLAY "8. Ajouter un article"
+            DISPLAY "9. Soldes de fin de saison"
+            DISPLAY "10. Rapport de fidelite clients"
+            DISPLAY "0. Quitter"
+            DISPLAY "Votre choix : " WITH NO ADVANCING
+            ACCEPT ws_choix_menu.
+
+        OBTENIR-DATE-JOUR.
+      **
+      * Formats today's date as YYYY-MM-DD into fvent_dateV
+      **
+            MOVE FUNCTION CURRENT-DATE(1:8) TO ws_date_systeme
+            STRING
+                ws_date_systeme(1:4) "-"
+                ws_date_systeme(5:2) "-"
+                ws_date_systeme(7:2)
+                DELIMITED BY SIZE INTO fvent_dateV
+            END-STRING.
+
+        INITIALISER-SEQ-VENTE.
+      **
+      * Scans the existing fventes records once at start-up to
+      * resume numbering fvent_refVente ("V" + 9 digit sequence)
+      * after the highest reference already on file.
+      **
+            MOVE ZERO TO ws_seq_vente
+            OPEN INPUT fventes
+            PERFORM UNTIL 1 = 2
+                READ fventes NEXT RECORD
+                    AT END
+                        EXIT PERFORM
+                END-READ
+                MOVE fvent_refVente(2:9) TO ws_refvente_num
+                IF ws_refvente_num > ws_seq_vente
+                    MOVE ws_refvente_num TO ws_seq_vente
+                END-IF
+            END-PERFORM
+            CLOSE fventes.
+
+        SAISIE-VENTE.
+      **
+      * Captures a sale: the clerk keys in the article name, the
+      * seller id and the customer id, the next fvent_refVente is
+      * generated, the fventes record is written, fvet_quantite is
+      * decremented, and the customer's fpers_somme_depensee is
+      * credited for the loyalty report (request 009).
+      **
+            MOVE "N" TO ws_v_trouve
+
+            OPEN I-O fvet
+            OPEN I-O fventes
+            OPEN I-O fpers
+
+            DISPLAY "Nom de l'article : " WITH NO ADVANCING
+            ACCEPT ws_v_nom_article
+
+            PERFORM RESOUDRE-ARTICLE-VENTE
+
+            IF ws_v_trouve = "O" AND fvet_quantite = 0
+                DISPLAY "Stock epuise pour cet article."
+                MOVE "N" TO ws_v_trouve
+            END-IF
+
+            IF ws_v_trouve = "O"
+                DISPLAY "Identifiant du vendeur (idp) : "
+                    WITH NO ADVANCING
+                ACCEPT ws_v_idvendeur
+                MOVE ws_v_idvendeur TO fpers_idp
+                READ fpers KEY IS fpers_idp
+                    INVALID KEY
+                        DISPLAY "Vendeur introuvable : " ws_v_idvendeur
+                        MOVE "N" TO ws_v_trouve
+                        MOVE "fpers" TO ws_jour_fichier
+                        MOVE "LECTURE" TO ws_jour_operation
+                        MOVE ws_v_idvendeur TO ws_jour_cle
+                        MOVE cr_fpers TO ws_jour_statut
+                        PERFORM ENREGISTRER-JOURNAL
+                    NOT INVALID KEY
+                        IF fpers_role NOT = 2
+                            DISPLAY "Identifiant non-vendeur : "
+                                ws_v_idvendeur
+                            MOVE "N" TO ws_v_trouve
+                        END-IF
+                END-READ
+            END-IF
+
+      * Client id is optional - a blank entry records an anonymous
+      * walk-in sale (request 000's base case) and simply skips the
+      * loyalty credit below, instead of rejecting the whole sale.
+            MOVE SPACES TO ws_v_idclient
+            IF ws_v_trouve = "O"
+                DISPLAY "Identifiant du client "
+                    "(idp, vide si anonyme) : " WITH NO ADVANCING
+                ACCEPT ws_v_idclient
+                IF ws_v_idclient NOT = SPACES
+                    MOVE ws_v_idclient TO fpers_idp
+                    READ fpers KEY IS fpers_idp
+                        INVALID KEY
+                            DISPLAY "Client introuvable : "
+                                ws_v_idclient
+                            MOVE "N" TO ws_v_trouve
+                            MOVE "fpers" TO ws_jour_fichier
+                            MOVE "LECTURE" TO ws_jour_operation
+                            MOVE ws_v_idclient TO ws_jour_cle
+                            MOVE cr_fpers TO ws_jour_statut
+                            PERFORM ENREGISTRER-JOURNAL
+                        NOT INVALID KEY
+                            IF fpers_role NOT = 4
+                                DISPLAY "Identifiant non-client : "
+                                    ws_v_idclient
+                                MOVE "N" TO ws_v_trouve
+                            END-IF
+                    END-READ
+                END-IF
+            END-IF
+
+            IF ws_v_trouve = "O"
+                ADD 1 TO ws_seq_vente
+                MOVE ws_seq_vente TO ws_refvente_num
+
+                MOVE ws_refvente_compo TO fvent_refVente
+                MOVE fvet_prix TO fvent_prix
+                MOVE fvet_refVet TO fvent_refVet
+                MOVE ws_v_idvendeur TO fvent_idVendeur
+                MOVE ws_v_idclient TO fvent_idClient
+                MOVE "V" TO fvent_type
+                MOVE SPACES TO fvent_refOrigine
+                PERFORM OBTENIR-DATE-JOUR
+
+                WRITE tamp_fventes
+                    INVALID KEY
+                        DISPLAY "Erreur ecriture vente, statut "
+                            cr_fvent
+                        MOVE "fventes" TO ws_jour_fichier
+                        MOVE "ECRITURE" TO ws_jour_operation
+                        MOVE fvent_refVente TO ws_jour_cle
+                        MOVE cr_fvent TO ws_jour_statut
+                        PERFORM ENREGISTRER-JOURNAL
+                    NOT INVALID KEY
+                        SUBTRACT 1 FROM fvet_quantite
+                        REWRITE tamp_fvet
+                            INVALID KEY
+                                DISPLAY "Erreur mise a jour du stock,"
+                                    " statut " cr_fvet
+                                MOVE "fvet" TO ws_jour_fichier
+                                MOVE "REECRITURE" TO ws_jour_operation
+                                MOVE fvet_refVet TO ws_jour_cle
+                                MOVE cr_fvet TO ws_jour_statut
+                                PERFORM ENREGISTRER-JOURNAL
+                        END-REWRITE
+
+                        IF ws_v_idclient NOT = SPACES
+                            MOVE ws_v_idclient TO fpers_idp
+                            READ fpers KEY IS fpers_idp
+                                NOT INVALID KEY
+                                    ADD fvent_prix
+                                        TO fpers_somme_depensee
+                                    REWRITE tamp_fpers
+                                        INVALID KEY
+                                            DISPLAY "Erreur mise a"
+                                                " jour fidelite,"
+                                                " statut " cr_fpers
+                                            MOVE "fpers"
+                                                TO ws_jour_fichier
+                                            MOVE "REECRITURE"
+                                                TO ws_jour_operation
+                                            MOVE ws_v_idclient
+                                                TO ws_jour_cle
+                                            MOVE cr_fpers
+                                                TO ws_jour_statut
+                                            PERFORM ENREGISTRER-JOURNAL
+                                    END-REWRITE
+                            END-READ
+                        END-IF
+
+                        DISPLAY "Vente enregistree : " fvent_refVente
+                END-WRITE
+            END-IF
+
+            CLOSE fvet
+            CLOSE fventes
+            CLOSE fpers.
+
+        RESOUDRE-ARTICLE-VENTE.
+      **
+      * fvet_nom is only an alternate key WITH DUPLICATES (request
+      * 006 added the numeric fvet_refVet precisely because names can
+      * collide) - a plain READ KEY IS fvet_nom would silently land
+      * on whichever homonym sorts first. So every article sharing
+      * the entered name is collected first; a single match is used
+      * directly, but two or more force the clerk to settle the
+      * ambiguity by typing the numeric fvet_refVet, the same code
+      * RETOUR-VENTE already resolves sales against.
+      **
+            MOVE ZERO TO ws_v_art_nb
+            MOVE "N" TO ws_v_trouve
+            MOVE ws_v_nom_article TO fvet_nom
+            START fvet KEY IS = fvet_nom
+                INVALID KEY
+                    DISPLAY "Article introuvable : " ws_v_nom_article
+            END-START
+
+            IF cr_fvet = 0
+                PERFORM UNTIL 1 = 2
+                    READ fvet NEXT RECORD
+                        AT END
+                            EXIT PERFORM
+                    END-READ
+                    IF fvet_nom NOT = ws_v_nom_article
+                        EXIT PERFORM
+                    END-IF
+                    IF ws_v_art_nb < 20
+                        ADD 1 TO ws_v_art_nb
+                        MOVE fvet_refVet TO ws_v_art_t_ref(ws_v_art_nb)
+                    END-IF
+                END-PERFORM
+            END-IF
+
+            EVALUATE ws_v_art_nb
+                WHEN 0
+                    MOVE "fvet" TO ws_jour_fichier
+                    MOVE "LECTURE" TO ws_jour_operation
+                    MOVE ws_v_nom_article TO ws_jour_cle
+                    MOVE cr_fvet TO ws_jour_statut
+                    PERFORM ENREGISTRER-JOURNAL
+                WHEN 1
+                    MOVE ws_v_art_t_ref(1) TO fvet_refVet
+                    READ fvet KEY IS fvet_refVet
+                        INVALID KEY
+                            DISPLAY "Article introuvable : "
+                                ws_v_nom_article
+                        NOT INVALID KEY
+                            MOVE "O" TO ws_v_trouve
+                    END-READ
+                WHEN OTHER
+                    DISPLAY "Plusieurs articles portent ce nom :"
+                    PERFORM VARYING ws_v_art_idx FROM 1 BY 1
+                            UNTIL ws_v_art_idx > ws_v_art_nb
+                        DISPLAY "  code " ws_v_art_t_ref(ws_v_art_idx)
+                    END-PERFORM
+                    DISPLAY "Code article : " WITH NO ADVANCING
+                    ACCEPT ws_v_refvet_saisi
+                    MOVE ws_v_refvet_saisi TO fvet_refVet
+                    READ fvet KEY IS fvet_refVet
+                        INVALID KEY
+                            DISPLAY "Code article invalide : "
+                                ws_v_refvet_saisi
+                        NOT INVALID KEY
+                            MOVE "O" TO ws_v_trouve
+                    END-READ
+            END-EVALUATE.
+
+        BATCH-CA-JOUR.
+      **
+      * End-of-day batch: reads every fventes record for a given
+      * fvent_dateV (via the fvent_dateV alternate key), sums
+      * fvent_prix into fca_ca, tallies sales per fvent_idVendeur
+      * and per fvent_refVet to find the day's top seller and
+      * best-selling article, then writes/updates fca.
+      **
+            MOVE ZERO TO ws_batch_total
+            MOVE ZERO TO ws_batch_nb_vendeur
+            MOVE ZERO TO ws_batch_nb_article
+
+            DISPLAY "Date a traiter (AAAA-MM-JJ) : " WITH NO ADVANCING
+            ACCEPT ws_batch_date_saisie
+            MOVE ws_batch_date_saisie TO fvent_dateV
+
+            OPEN INPUT fventes
+            START fventes KEY IS = fvent_dateV
+                INVALID KEY
+                    DISPLAY "Aucune vente pour cette date."
+                    MOVE "fventes" TO ws_jour_fichier
+                    MOVE "LECTURE" TO ws_jour_operation
+                    MOVE ws_batch_date_saisie TO ws_jour_cle
+                    MOVE cr_fvent TO ws_jour_statut
+                    PERFORM ENREGISTRER-JOURNAL
+            END-START
+
+            IF cr_fvent = 0
+                PERFORM UNTIL 1 = 2
+                    READ fventes NEXT RECORD
+                        AT END
+                            EXIT PERFORM
+                    END-READ
+                    IF fvent_dateV NOT = ws_batch_date_saisie
+                        EXIT PERFORM
+                    END-IF
+                    IF fvent_type = "R"
+                        SUBTRACT fvent_prix FROM ws_batch_total
+                    ELSE
+                        ADD fvent_prix TO ws_batch_total
+                        PERFORM CUMULER-VENDEUR-JOUR
+                        PERFORM CUMULER-ARTICLE-JOUR
+                    END-IF
+                END-PERFORM
+            END-IF
+            CLOSE fventes
+
+            PERFORM TROUVER-MEILLEUR-VENDEUR-JOUR
+            PERFORM TROUVER-MEILLEUR-ARTICLE-JOUR
+
+            OPEN I-O fca
+            STRING
+                ws_batch_date_saisie(1:4)
+                ws_batch_date_saisie(6:2)
+                ws_batch_date_saisie(9:2)
+                DELIMITED BY SIZE INTO fca_date
+            END-STRING
+
+      * A bare READ (existence check only) replaces the whole
+      * tamp_fca record area with the on-disk values, so the day's
+      * totals have to be (re)computed into tamp_fca AFTER the READ,
+      * not before - otherwise the REWRITE below just writes the
+      * stale values straight back.
+            READ fca
+                INVALID KEY
+                    PERFORM REMPLIR-FCA-JOUR
+                    WRITE tamp_fca
+                        INVALID KEY
+                            DISPLAY "Erreur ecriture fca, statut "
+                                cr_fca
+                            MOVE "fca" TO ws_jour_fichier
+                            MOVE "ECRITURE" TO ws_jour_operation
+                            MOVE fca_date TO ws_jour_cle
+                            MOVE cr_fca TO ws_jour_statut
+                            PERFORM ENREGISTRER-JOURNAL
+                    END-WRITE
+                NOT INVALID KEY
+                    PERFORM REMPLIR-FCA-JOUR
+                    REWRITE tamp_fca
+                        INVALID KEY
+                            DISPLAY "Erreur mise a jour fca, statut "
+                                cr_fca
+                            MOVE "fca" TO ws_jour_fichier
+                            MOVE "REECRITURE" TO ws_jour_operation
+                            MOVE fca_date TO ws_jour_cle
+                            MOVE cr_fca TO ws_jour_statut
+                            PERFORM ENREGISTRER-JOURNAL
+                    END-REWRITE
+            END-READ
+            CLOSE fca
+
+            DISPLAY "CA du " ws_batch_date_saisie " = " ws_batch_total.
+
+        REMPLIR-FCA-JOUR.
+            MOVE ws_batch_total TO fca_ca
+            IF ws_batch_nb_vendeur > 0
+                MOVE ws_batch_tv_id(ws_batch_idx_max_vendeur)
+                    TO fca_vendeurM
+            ELSE
+                MOVE SPACES TO fca_vendeurM
+            END-IF
+            IF ws_batch_nb_article > 0
+                MOVE ws_batch_ta_ref(ws_batch_idx_max_article)
+                    TO fca_vetM
+            ELSE
+                MOVE ZERO TO fca_vetM
+            END-IF.
+
+        CUMULER-VENDEUR-JOUR.
+            MOVE ZERO TO ws_batch_idx
+            PERFORM VARYING ws_batch_idx FROM 1 BY 1
+                    UNTIL ws_batch_idx > ws_batch_nb_vendeur
+                    OR ws_batch_tv_id(ws_batch_idx) = fvent_idVendeur
+                CONTINUE
+            END-PERFORM
+            IF ws_batch_idx > ws_batch_nb_vendeur
+                IF ws_batch_nb_vendeur < 50
+                    ADD 1 TO ws_batch_nb_vendeur
+                    MOVE fvent_idVendeur
+                        TO ws_batch_tv_id(ws_batch_nb_vendeur)
+                    MOVE 1 TO ws_batch_tv_nb(ws_batch_nb_vendeur)
+                END-IF
+            ELSE
+                ADD 1 TO ws_batch_tv_nb(ws_batch_idx)
+            END-IF.
+
+        CUMULER-ARTICLE-JOUR.
+            MOVE ZERO TO ws_batch_idx
+            PERFORM VARYING ws_batch_idx FROM 1 BY 1
+                    UNTIL ws_batch_idx > ws_batch_nb_article
+                    OR ws_batch_ta_ref(ws_batch_idx) = fvent_refVet
+                CONTINUE
+            END-PERFORM
+            IF ws_batch_idx > ws_batch_nb_article
+                IF ws_batch_nb_article < 200
+                    ADD 1 TO ws_batch_nb_article
+                    MOVE fvent_refVet
+                        TO ws_batch_ta_ref(ws_batch_nb_article)
+                    MOVE 1 TO ws_batch_ta_nb(ws_batch_nb_article)
+                END-IF
+            ELSE
+                ADD 1 TO ws_batch_ta_nb(ws_batch_idx)
+            END-IF.
+
+        TROUVER-MEILLEUR-VENDEUR-JOUR.
+            MOVE ZERO TO ws_batch_max_vendeur
+            MOVE ZERO TO ws_batch_idx_max_vendeur
+            PERFORM VARYING ws_batch_idx FROM 1 BY 1
+                    UNTIL ws_batch_idx > ws_batch_nb_vendeur
+                IF ws_batch_tv_nb(ws_batch_idx) > ws_batch_max_vendeur
+                    MOVE ws_batch_tv_nb(ws_batch_idx)
+                        TO ws_batch_max_vendeur
+                    MOVE ws_batch_idx TO ws_batch_idx_max_vendeur
+                END-IF
+            END-PERFORM.
+
+        TROUVER-MEILLEUR-ARTICLE-JOUR.
+            MOVE ZERO TO ws_batch_max_article
+            MOVE ZERO TO ws_batch_idx_max_article
+            PERFORM VARYING ws_batch_idx FROM 1 BY 1
+                    UNTIL ws_batch_idx > ws_batch_nb_article
+                IF ws_batch_ta_nb(ws_batch_idx) > ws_batch_max_article
+                    MOVE ws_batch_ta_nb(ws_batch_idx)
+                        TO ws_batch_max_article
+                    MOVE ws_batch_idx TO ws_batch_idx_max_article
+                END-IF
+            END-PERFORM.
+
+        RAPPORT-REAPPRO.
+      **
+      * Restock report, run before a supplier order: scans every
+      * fvet record below the entered threshold and lists them
+      * grouped by fvet_categ then fvet_saison. There is no
+      * composite categ+saison key on fvet, and fvet_categ alone
+      * only guarantees insertion order within a duplicate value
+      * (not season order), so the matches are collected into a
+      * table and sorted first - the same pattern TRIER-SOLDES uses
+      * for the same limitation (request 008).
+      **
+            DISPLAY "Seuil de reapprovisionnement : "
+                WITH NO ADVANCING
+            ACCEPT ws_seuil_reappro
+            MOVE ZERO TO ws_rap_nb
+
+            OPEN INPUT fvet
+            MOVE LOW-VALUES TO fvet_categ
+            START fvet KEY IS >= fvet_categ
+                INVALID KEY
+                    DISPLAY "Aucun article dans vetements.dat."
+                    MOVE "fvet" TO ws_jour_fichier
+                    MOVE "LECTURE" TO ws_jour_operation
+                    MOVE SPACES TO ws_jour_cle
+                    MOVE cr_fvet TO ws_jour_statut
+                    PERFORM ENREGISTRER-JOURNAL
+            END-START
+
+            IF cr_fvet = 0
+                PERFORM UNTIL 1 = 2
+                    READ fvet NEXT RECORD
+                        AT END
+                            EXIT PERFORM
+                    END-READ
+                    IF fvet_quantite < ws_seuil_reappro
+                            AND ws_rap_nb < 200
+                        ADD 1 TO ws_rap_nb
+                        MOVE fvet_refVet TO ws_rap_t_ref(ws_rap_nb)
+                        MOVE fvet_categ TO ws_rap_t_categ(ws_rap_nb)
+                        MOVE fvet_saison TO ws_rap_t_saison(ws_rap_nb)
+                        MOVE fvet_nom TO ws_rap_t_nom(ws_rap_nb)
+                        MOVE fvet_quantite
+                            TO ws_rap_t_quantite(ws_rap_nb)
+                    END-IF
+                END-PERFORM
+            END-IF
+            CLOSE fvet
+
+            PERFORM TRIER-REAPPRO
+
+            DISPLAY " "
+            DISPLAY "=== Rapport de reapprovisionnement ==="
+            MOVE SPACES TO ws_rap_categ_prec
+            MOVE SPACES TO ws_rap_saison_prec
+            PERFORM VARYING ws_rap_idx FROM 1 BY 1
+                    UNTIL ws_rap_idx > ws_rap_nb
+                IF ws_rap_t_categ(ws_rap_idx) NOT = ws_rap_categ_prec
+                    DISPLAY " "
+                    DISPLAY "Categorie : " ws_rap_t_categ(ws_rap_idx)
+                    MOVE ws_rap_t_categ(ws_rap_idx) TO ws_rap_categ_prec
+                    MOVE SPACES TO ws_rap_saison_prec
+                END-IF
+                IF ws_rap_t_saison(ws_rap_idx) NOT = ws_rap_saison_prec
+                    DISPLAY "  Saison : " ws_rap_t_saison(ws_rap_idx)
+                    MOVE ws_rap_t_saison(ws_rap_idx)
+                        TO ws_rap_saison_prec
+                END-IF
+                DISPLAY "    " ws_rap_t_nom(ws_rap_idx)
+                    " - stock=" ws_rap_t_quantite(ws_rap_idx)
+            END-PERFORM.
+
+        TRIER-REAPPRO.
+      **
+      * Ascending bubble sort on fvet_categ then fvet_saison so the
+      * report can be grouped category-then-season - table capped at
+      * 200 articles, same O(n^2) tolerance as TRIER-COMMISSION and
+      * TRIER-SOLDES.
+      **
+            PERFORM VARYING ws_rap_idx FROM 1 BY 1
+                    UNTIL ws_rap_idx >= ws_rap_nb
+                PERFORM VARYING ws_rap_idx2 FROM 1 BY 1
+                        UNTIL ws_rap_idx2 > ws_rap_nb - ws_rap_idx
+                    IF ws_rap_t_categ(ws_rap_idx2) >
+                            ws_rap_t_categ(ws_rap_idx2 + 1)
+                        OR (ws_rap_t_categ(ws_rap_idx2) =
+                            ws_rap_t_categ(ws_rap_idx2 + 1)
+                            AND ws_rap_t_saison(ws_rap_idx2) >
+                                ws_rap_t_saison(ws_rap_idx2 + 1))
+                        MOVE ws_rap_t_ref(ws_rap_idx2)
+                            TO ws_rap_swap_ref
+                        MOVE ws_rap_t_categ(ws_rap_idx2)
+                            TO ws_rap_swap_categ
+                        MOVE ws_rap_t_saison(ws_rap_idx2)
+                            TO ws_rap_swap_saison
+                        MOVE ws_rap_t_nom(ws_rap_idx2)
+                            TO ws_rap_swap_nom
+                        MOVE ws_rap_t_quantite(ws_rap_idx2)
+                            TO ws_rap_swap_quantite
+
+                        MOVE ws_rap_t_ref(ws_rap_idx2 + 1)
+                            TO ws_rap_t_ref(ws_rap_idx2)
+                        MOVE ws_rap_t_categ(ws_rap_idx2 + 1)
+                            TO ws_rap_t_categ(ws_rap_idx2)
+                        MOVE ws_rap_t_saison(ws_rap_idx2 + 1)
+                            TO ws_rap_t_saison(ws_rap_idx2)
+                        MOVE ws_rap_t_nom(ws_rap_idx2 + 1)
+                            TO ws_rap_t_nom(ws_rap_idx2)
+                        MOVE ws_rap_t_quantite(ws_rap_idx2 + 1)
+                            TO ws_rap_t_quantite(ws_rap_idx2)
+
+                        MOVE ws_rap_swap_ref
+                            TO ws_rap_t_ref(ws_rap_idx2 + 1)
+                        MOVE ws_rap_swap_categ
+                            TO ws_rap_t_categ(ws_rap_idx2 + 1)
+                        MOVE ws_rap_swap_saison
+                            TO ws_rap_t_saison(ws_rap_idx2 + 1)
+                        MOVE ws_rap_swap_nom
+                            TO ws_rap_t_nom(ws_rap_idx2 + 1)
+                        MOVE ws_rap_swap_quantite
+                            TO ws_rap_t_quantite(ws_rap_idx2 + 1)
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
+
+        HACHER-MOT-DE-PASSE.
+      **
+      * Turns the cleartext password in ws_hash_entree into a
+      * non-reversible digest left in ws_hash_sortie (djb2-style
+      * rolling hash). This GnuCOBOL runtime ships no cryptographic
+      * intrinsic and the project CALLs no external library, so a
+      * home-grown diffusion hash is used instead of cleartext -
+      * swap it for a real CALLed crypto routine if one becomes
+      * available on the target platform.
+      * The caller's fpers_idp is mixed in first as a per-record salt
+      * (moved into ws_hash_sel before PERFORM) so two people who pick
+      * the same password don't end up with byte-identical fpers_mdp
+      * values, and a precomputed table can't be reused across idp's.
+      **
+            MOVE 5381 TO ws_hash_num
+            PERFORM VARYING ws_hash_idx FROM 1 BY 1
+                    UNTIL ws_hash_idx > 4
+                MOVE FUNCTION ORD(ws_hash_sel(ws_hash_idx:1))
+                    TO ws_hash_car
+                COMPUTE ws_hash_num =
+                    FUNCTION MOD(ws_hash_num * 33 + ws_hash_car,
+                        999999999999999999)
+            END-PERFORM
+            PERFORM VARYING ws_hash_idx FROM 1 BY 1
+                    UNTIL ws_hash_idx > 50
+                MOVE FUNCTION ORD(ws_hash_entree(ws_hash_idx:1))
+                    TO ws_hash_car
+                COMPUTE ws_hash_num =
+                    FUNCTION MOD(ws_hash_num * 33 + ws_hash_car,
+                        999999999999999999)
+            END-PERFORM
+            MOVE SPACES TO ws_hash_sortie
+            MOVE ws_hash_num TO ws_hash_sortie(1:18).
+
+        LOGIN.
+      **
+      * Authenticates an idp/mdp pair against fpers: looks up the
+      * person by fpers_idp and compares the hash of the entered
+      * password against the hash stored in fpers_mdp, returning the
+      * fpers_role on success so callers can gate admin vs. cashier
+      * operations.
+      **
+            MOVE "N" TO ws_login_ok
+
+            DISPLAY "Identifiant : " WITH NO ADVANCING
+            ACCEPT ws_login_idp
+            DISPLAY "Mot de passe : " WITH NO ADVANCING
+            ACCEPT ws_login_mdp
+
+            MOVE ws_login_idp TO ws_hash_sel
+            MOVE ws_login_mdp TO ws_hash_entree
+            PERFORM HACHER-MOT-DE-PASSE
+
+            OPEN INPUT fpers
+            MOVE ws_login_idp TO fpers_idp
+            READ fpers KEY IS fpers_idp
+                INVALID KEY
+                    DISPLAY "Identifiant inconnu."
+                    MOVE "fpers" TO ws_jour_fichier
+                    MOVE "LECTURE" TO ws_jour_operation
+                    MOVE ws_login_idp TO ws_jour_cle
+                    MOVE cr_fpers TO ws_jour_statut
+                    PERFORM ENREGISTRER-JOURNAL
+                NOT INVALID KEY
+                    IF fpers_mdp = ws_hash_sortie
+                        MOVE "O" TO ws_login_ok
+                        MOVE fpers_role TO ws_login_role
+                        DISPLAY "Connexion reussie - role "
+                            ws_login_role
+                    ELSE
+                        DISPLAY "Mot de passe incorrect."
+                    END-IF
+            END-READ
+            CLOSE fpers.
+
+        CREER-PERSONNEL.
+      **
+      * Creates a fpers record with the password hashed before it is
+      * written, so no cleartext password ever reaches pers.dat.
+      **
+            DISPLAY "Identifiant (4 car.) : " WITH NO ADVANCING
+            ACCEPT ws_np_idp
+            DISPLAY "Role (1=admin 2=vendeur 3=caissier 4=client) : "
+                WITH NO ADVANCING
+            ACCEPT ws_np_role
+            DISPLAY "Prenom : " WITH NO ADVANCING
+            ACCEPT ws_np_prenom
+            DISPLAY "Nom : " WITH NO ADVANCING
+            ACCEPT ws_np_nom
+            DISPLAY "Mail : " WITH NO ADVANCING
+            ACCEPT ws_np_mail
+            DISPLAY "Mot de passe : " WITH NO ADVANCING
+            ACCEPT ws_np_mdp
+
+            MOVE ws_np_idp TO ws_hash_sel
+            MOVE ws_np_mdp TO ws_hash_entree
+            PERFORM HACHER-MOT-DE-PASSE
+
+            OPEN I-O fpers
+            MOVE ws_np_idp TO fpers_idp
+            MOVE ws_np_role TO fpers_role
+            MOVE ws_np_prenom TO fpers_prenom
+            MOVE ws_np_nom TO fpers_nom
+            MOVE ws_np_mail TO fpers_mail
+            MOVE ZERO TO fpers_somme_depensee
+            MOVE ws_hash_sortie TO fpers_mdp
+
+            WRITE tamp_fpers
+                INVALID KEY
+                    DISPLAY "Erreur creation compte, statut "
+                        cr_fpers
+                    MOVE "fpers" TO ws_jour_fichier
+                    MOVE "ECRITURE" TO ws_jour_operation
+                    MOVE ws_np_idp TO ws_jour_cle
+                    MOVE cr_fpers TO ws_jour_statut
+                    PERFORM ENREGISTRER-JOURNAL
+                NOT INVALID KEY
+                    DISPLAY "Compte cree : " ws_np_idp
+            END-WRITE
+            CLOSE fpers.
+
+        RETOUR-VENTE.
+      **
+      * Processes a customer return against an existing sale: looks
+      * up the original fventes record, writes a linked reversing
+      * entry (fvent_type = "R", fvent_refOrigine = original ref),
+      * puts the quantity back on fvet_quantite, and lets
+      * BATCH-CA-JOUR back the amount out of the day's fca_ca.
+      **
+            MOVE "N" TO ws_ret_trouve
+
+            OPEN I-O fventes
+            DISPLAY "Reference de la vente a retourner : "
+                WITH NO ADVANCING
+            ACCEPT ws_ret_orig_ref
+            MOVE ws_ret_orig_ref TO fvent_refVente
+            READ fventes KEY IS fvent_refVente
+                INVALID KEY
+                    DISPLAY "Vente introuvable : " ws_ret_orig_ref
+                    MOVE "fventes" TO ws_jour_fichier
+                    MOVE "LECTURE" TO ws_jour_operation
+                    MOVE ws_ret_orig_ref TO ws_jour_cle
+                    MOVE cr_fvent TO ws_jour_statut
+                    PERFORM ENREGISTRER-JOURNAL
+                NOT INVALID KEY
+                    IF fvent_type = "R"
+                        DISPLAY "Cette ecriture est deja un retour."
+                    ELSE
+                        MOVE "O" TO ws_ret_trouve
+                        MOVE fvent_prix TO ws_ret_orig_prix
+                        MOVE fvent_refVet TO ws_ret_orig_refvet
+                        MOVE fvent_idVendeur TO ws_ret_orig_idvendeur
+                        MOVE fvent_idClient TO ws_ret_orig_idclient
+                    END-IF
+            END-READ
+
+            IF ws_ret_trouve = "O"
+                MOVE ws_ret_orig_ref TO fvent_refOrigine
+                START fventes KEY IS = fvent_refOrigine
+                    INVALID KEY
+                        CONTINUE
+                END-START
+                IF cr_fvent = 0
+                    DISPLAY "Cette vente a deja ete retournee : "
+                        ws_ret_orig_ref
+                    MOVE "N" TO ws_ret_trouve
+                END-IF
+            END-IF
+
+      * The reversing fventes entry is written first; stock is only
+      * put back and loyalty only debited once that write actually
+      * succeeds (NOT INVALID KEY below) - doing either mutation
+      * first risked restocking/debiting a return that never made it
+      * onto fventes, leaving no "R" record behind to stop a retry
+      * from doing it again.
+            IF ws_ret_trouve = "O"
+                ADD 1 TO ws_seq_vente
+                MOVE ws_seq_vente TO ws_refvente_num
+
+                MOVE ws_refvente_compo TO fvent_refVente
+                MOVE ws_ret_orig_prix TO fvent_prix
+                MOVE ws_ret_orig_refvet TO fvent_refVet
+                MOVE ws_ret_orig_idvendeur TO fvent_idVendeur
+                MOVE ws_ret_orig_idclient TO fvent_idClient
+                MOVE "R" TO fvent_type
+                MOVE ws_ret_orig_ref TO fvent_refOrigine
+                PERFORM OBTENIR-DATE-JOUR
+
+                WRITE tamp_fventes
+                    INVALID KEY
+                        DISPLAY "Erreur ecriture retour, statut "
+                            cr_fvent
+                        MOVE "fventes" TO ws_jour_fichier
+                        MOVE "ECRITURE" TO ws_jour_operation
+                        MOVE fvent_refVente TO ws_jour_cle
+                        MOVE cr_fvent TO ws_jour_statut
+                        PERFORM ENREGISTRER-JOURNAL
+                    NOT INVALID KEY
+                        DISPLAY "Retour enregistre : " fvent_refVente
+
+                        OPEN I-O fvet
+                        MOVE ws_ret_orig_refvet TO fvet_refVet
+                        READ fvet KEY IS fvet_refVet
+                            INVALID KEY
+                                DISPLAY "Article introuvable, code "
+                                    ws_ret_orig_refvet
+                                MOVE "fvet" TO ws_jour_fichier
+                                MOVE "LECTURE" TO ws_jour_operation
+                                MOVE ws_ret_orig_refvet
+                                    TO ws_jour_cle
+                                MOVE cr_fvet TO ws_jour_statut
+                                PERFORM ENREGISTRER-JOURNAL
+                            NOT INVALID KEY
+                                ADD 1 TO fvet_quantite
+                                REWRITE tamp_fvet
+                                    INVALID KEY
+                                        DISPLAY "Erreur mise a jour"
+                                            " stock, statut " cr_fvet
+                                        MOVE "fvet" TO ws_jour_fichier
+                                        MOVE "REECRITURE"
+                                            TO ws_jour_operation
+                                        MOVE fvet_refVet
+                                            TO ws_jour_cle
+                                        MOVE cr_fvet TO ws_jour_statut
+                                        PERFORM ENREGISTRER-JOURNAL
+                                END-REWRITE
+                        END-READ
+                        CLOSE fvet
+
+                        IF ws_ret_orig_idclient NOT = SPACES
+                            OPEN I-O fpers
+                            MOVE ws_ret_orig_idclient TO fpers_idp
+                            READ fpers KEY IS fpers_idp
+                                NOT INVALID KEY
+                                    SUBTRACT ws_ret_orig_prix
+                                        FROM fpers_somme_depensee
+                                    REWRITE tamp_fpers
+                                        INVALID KEY
+                                            DISPLAY "Erreur mise a"
+                                                " jour fidelite,"
+                                                " statut " cr_fpers
+                                            MOVE "fpers"
+                                                TO ws_jour_fichier
+                                            MOVE "REECRITURE"
+                                                TO ws_jour_operation
+                                            MOVE ws_ret_orig_idclient
+                                                TO ws_jour_cle
+                                            MOVE cr_fpers
+                                                TO ws_jour_statut
+                                            PERFORM ENREGISTRER-JOURNAL
+                                    END-REWRITE
+                            END-READ
+                            CLOSE fpers
+                        END-IF
+                END-WRITE
+            END-IF
+
+            CLOSE fventes.
+
+        RAPPORT-COMMISSION.
+      **
+      * Commission/performance report: totals fvent_prix by
+      * fvent_idVendeur over an operator-entered date range (scanned
+      * on the fvent_dateV alternate key), nets out returns, looks up
+      * each seller's name in fpers, and ranks them highest-total
+      * first for the monthly commission payout.
+      **
+            MOVE ZERO TO ws_com_nb
+
+            DISPLAY "Date de debut (AAAA-MM-JJ) : "
+                WITH NO ADVANCING
+            ACCEPT ws_com_date_debut
+            DISPLAY "Date de fin (AAAA-MM-JJ) : "
+                WITH NO ADVANCING
+            ACCEPT ws_com_date_fin
+
+            OPEN INPUT fventes
+            MOVE ws_com_date_debut TO fvent_dateV
+            START fventes KEY IS >= fvent_dateV
+                INVALID KEY
+                    DISPLAY "Aucune vente sur cette periode."
+                    MOVE "fventes" TO ws_jour_fichier
+                    MOVE "LECTURE" TO ws_jour_operation
+                    MOVE ws_com_date_debut TO ws_jour_cle
+                    MOVE cr_fvent TO ws_jour_statut
+                    PERFORM ENREGISTRER-JOURNAL
+            END-START
+
+            IF cr_fvent = 0
+                PERFORM UNTIL 1 = 2
+                    READ fventes NEXT RECORD
+                        AT END
+                            EXIT PERFORM
+                    END-READ
+                    IF fvent_dateV > ws_com_date_fin
+                        EXIT PERFORM
+                    END-IF
+                    PERFORM CUMULER-COMMISSION
+                END-PERFORM
+            END-IF
+            CLOSE fventes
+
+            PERFORM TRIER-COMMISSION
+
+            DISPLAY " "
+            DISPLAY "=== Commissions du " ws_com_date_debut
+                " au " ws_com_date_fin " ==="
+            OPEN INPUT fpers
+            PERFORM VARYING ws_com_idx FROM 1 BY 1
+                    UNTIL ws_com_idx > ws_com_nb
+                MOVE ws_com_t_id(ws_com_idx) TO fpers_idp
+                MOVE ws_com_t_total(ws_com_idx) TO ws_com_total_edite
+                READ fpers KEY IS fpers_idp
+                    INVALID KEY
+                        DISPLAY ws_com_idx ". " ws_com_t_id(ws_com_idx)
+                            " (inconnu) - CA="
+                            ws_com_total_edite
+                            " ventes=" ws_com_t_nb(ws_com_idx)
+                        MOVE "fpers" TO ws_jour_fichier
+                        MOVE "LECTURE" TO ws_jour_operation
+                        MOVE ws_com_t_id(ws_com_idx) TO ws_jour_cle
+                        MOVE cr_fpers TO ws_jour_statut
+                        PERFORM ENREGISTRER-JOURNAL
+                    NOT INVALID KEY
+                        DISPLAY ws_com_idx ". " ws_com_t_id(ws_com_idx)
+                            " " fpers_prenom " " fpers_nom
+                            " - CA=" ws_com_total_edite
+                            " ventes=" ws_com_t_nb(ws_com_idx)
+                END-READ
+            END-PERFORM
+            CLOSE fpers.
+
+        CUMULER-COMMISSION.
+            MOVE ZERO TO ws_com_idx
+            PERFORM VARYING ws_com_idx FROM 1 BY 1
+                    UNTIL ws_com_idx > ws_com_nb
+                    OR ws_com_t_id(ws_com_idx) = fvent_idVendeur
+                CONTINUE
+            END-PERFORM
+            IF ws_com_idx > ws_com_nb AND ws_com_nb < 50
+                ADD 1 TO ws_com_nb
+                MOVE fvent_idVendeur TO ws_com_t_id(ws_com_nb)
+                MOVE ZERO TO ws_com_t_total(ws_com_nb)
+                MOVE ZERO TO ws_com_t_nb(ws_com_nb)
+                MOVE ws_com_nb TO ws_com_idx
+            END-IF
+            IF ws_com_idx <= ws_com_nb
+                IF fvent_type = "R"
+                    SUBTRACT fvent_prix FROM ws_com_t_total(ws_com_idx)
+                ELSE
+                    ADD fvent_prix TO ws_com_t_total(ws_com_idx)
+                    ADD 1 TO ws_com_t_nb(ws_com_idx)
+                END-IF
+            END-IF.
+
+        TRIER-COMMISSION.
+      **
+      * Simple descending bubble sort on ws_com_t_total - the table
+      * is capped at 50 vendeurs, so an O(n^2) sort is plenty.
+      **
+            PERFORM VARYING ws_com_idx FROM 1 BY 1
+                    UNTIL ws_com_idx >= ws_com_nb
+                PERFORM VARYING ws_com_idx2 FROM 1 BY 1
+                        UNTIL ws_com_idx2 > ws_com_nb - ws_com_idx
+                    IF ws_com_t_total(ws_com_idx2) <
+                            ws_com_t_total(ws_com_idx2 + 1)
+                        MOVE ws_com_t_id(ws_com_idx2) TO ws_com_swap_id
+                        MOVE ws_com_t_total(ws_com_idx2)
+                            TO ws_com_swap_total
+                        MOVE ws_com_t_nb(ws_com_idx2) TO ws_com_swap_nb
+
+                        MOVE ws_com_t_id(ws_com_idx2 + 1)
+                            TO ws_com_t_id(ws_com_idx2)
+                        MOVE ws_com_t_total(ws_com_idx2 + 1)
+                            TO ws_com_t_total(ws_com_idx2)
+                        MOVE ws_com_t_nb(ws_com_idx2 + 1)
+                            TO ws_com_t_nb(ws_com_idx2)
+
+                        MOVE ws_com_swap_id
+                            TO ws_com_t_id(ws_com_idx2 + 1)
+                        MOVE ws_com_swap_total
+                            TO ws_com_t_total(ws_com_idx2 + 1)
+                        MOVE ws_com_swap_nb
+                            TO ws_com_t_nb(ws_com_idx2 + 1)
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
+
+        INITIALISER-SEQ-ARTICLE.
+      **
+      * Scans the existing fvet records once at start-up to resume
+      * numbering fvet_refVet after the highest code already on file.
+      **
+            MOVE ZERO TO ws_seq_article
+            OPEN INPUT fvet
+            PERFORM UNTIL 1 = 2
+                READ fvet NEXT RECORD
+                    AT END
+                        EXIT PERFORM
+                END-READ
+                IF fvet_refVet > ws_seq_article
+                    MOVE fvet_refVet TO ws_seq_article
+                END-IF
+            END-PERFORM
+            CLOSE fvet.
+
+        AJOUTER-ARTICLE.
+      **
+      * Creates a new vetements.dat record under a generated numeric
+      * fvet_refVet, the real key sales are joined against (see
+      * request 006) instead of the free-text fvet_nom.
+      **
+            DISPLAY "Nom de l'article : " WITH NO ADVANCING
+            ACCEPT ws_art_nom
+            DISPLAY "Type : " WITH NO ADVANCING
+            ACCEPT ws_art_type
+            DISPLAY "Categorie (1 car.) : " WITH NO ADVANCING
+            ACCEPT ws_art_categ
+            DISPLAY "Taille : " WITH NO ADVANCING
+            ACCEPT ws_art_taille
+            DISPLAY "Saison : " WITH NO ADVANCING
+            ACCEPT ws_art_saison
+            DISPLAY "Prix : " WITH NO ADVANCING
+            ACCEPT ws_art_prix
+            DISPLAY "Quantite initiale : " WITH NO ADVANCING
+            ACCEPT ws_art_quantite
+
+            ADD 1 TO ws_seq_article
+
+            OPEN I-O fvet
+            MOVE ws_seq_article TO fvet_refVet
+            MOVE ws_art_nom TO fvet_nom
+            MOVE ws_art_type TO fvet_type
+            MOVE ws_art_categ TO fvet_categ
+            MOVE ws_art_taille TO fvet_taille
+            MOVE ws_art_saison TO fvet_saison
+            MOVE ws_art_prix TO fvet_prix
+            MOVE ws_art_quantite TO fvet_quantite
+
+            WRITE tamp_fvet
+                INVALID KEY
+                    DISPLAY "Erreur creation article, statut "
+                        cr_fvet
+                    MOVE "fvet" TO ws_jour_fichier
+                    MOVE "ECRITURE" TO ws_jour_operation
+                    MOVE fvet_refVet TO ws_jour_cle
+                    MOVE cr_fvet TO ws_jour_statut
+                    PERFORM ENREGISTRER-JOURNAL
+                NOT INVALID KEY
+                    DISPLAY "Article cree, code " fvet_refVet
+            END-WRITE
+            CLOSE fvet.
+
+        SOLDES-FIN-SAISON.
+      **
+      * End-of-season markdown batch (request 008): applies a
+      * markdown percentage to fvet_prix for every article of an
+      * outgoing fvet_saison, then prints a before/after report
+      * grouped by fvet_categ. The scan itself runs in fvet_saison
+      * key order (that is the key that selects the season), so the
+      * matching articles are collected into a table and sorted by
+      * fvet_categ before printing, the same way RAPPORT-REAPPRO
+      * groups by category - there is no composite categ+saison key
+      * on fvet to scan directly in that order.
+      **
+            MOVE ZERO TO ws_soldes_nb
+            DISPLAY "Saison a solder : " WITH NO ADVANCING
+            ACCEPT ws_soldes_saison
+            DISPLAY "Taux de demarque (%) : " WITH NO ADVANCING
+            ACCEPT ws_soldes_taux
+            PERFORM UNTIL ws_soldes_taux >= 1 AND ws_soldes_taux <= 100
+                DISPLAY "Taux invalide, doit etre entre 1 et 100."
+                DISPLAY "Taux de demarque (%) : " WITH NO ADVANCING
+                ACCEPT ws_soldes_taux
+            END-PERFORM
+
+            OPEN I-O fvet
+            MOVE ws_soldes_saison TO fvet_saison
+            START fvet KEY IS = fvet_saison
+                INVALID KEY
+                    DISPLAY "Aucun article pour cette saison."
+                    MOVE "fvet" TO ws_jour_fichier
+                    MOVE "LECTURE" TO ws_jour_operation
+                    MOVE ws_soldes_saison TO ws_jour_cle
+                    MOVE cr_fvet TO ws_jour_statut
+                    PERFORM ENREGISTRER-JOURNAL
+            END-START
+
+            IF cr_fvet = 0
+                PERFORM UNTIL 1 = 2
+                    READ fvet NEXT RECORD
+                        AT END
+                            EXIT PERFORM
+                    END-READ
+                    IF fvet_saison NOT = ws_soldes_saison
+                        EXIT PERFORM
+                    END-IF
+                    IF ws_soldes_nb < 200
+                        ADD 1 TO ws_soldes_nb
+                        MOVE fvet_refVet
+                            TO ws_soldes_t_ref(ws_soldes_nb)
+                        MOVE fvet_categ
+                            TO ws_soldes_t_categ(ws_soldes_nb)
+                        MOVE fvet_prix
+                            TO ws_soldes_t_avant(ws_soldes_nb)
+
+                        COMPUTE fvet_prix =
+                            fvet_prix - fvet_prix * ws_soldes_taux / 100
+
+                        MOVE fvet_prix
+                            TO ws_soldes_t_apres(ws_soldes_nb)
+
+                        REWRITE tamp_fvet
+                            INVALID KEY
+                                DISPLAY "Erreur demarque, statut "
+                                    cr_fvet
+                                MOVE "fvet" TO ws_jour_fichier
+                                MOVE "REECRITURE" TO ws_jour_operation
+                                MOVE fvet_refVet TO ws_jour_cle
+                                MOVE cr_fvet TO ws_jour_statut
+                                PERFORM ENREGISTRER-JOURNAL
+                        END-REWRITE
+                    END-IF
+                END-PERFORM
+            END-IF
+            CLOSE fvet
+
+            PERFORM TRIER-SOLDES
+
+            DISPLAY " "
+            DISPLAY "=== Soldes de fin de saison : " ws_soldes_saison
+                " (-" ws_soldes_taux "%) ==="
+            MOVE SPACES TO ws_soldes_categ_prec
+            PERFORM VARYING ws_soldes_idx FROM 1 BY 1
+                    UNTIL ws_soldes_idx > ws_soldes_nb
+                IF ws_soldes_t_categ(ws_soldes_idx)
+                        NOT = ws_soldes_categ_prec
+                    DISPLAY " "
+                    DISPLAY "Categorie : "
+                        ws_soldes_t_categ(ws_soldes_idx)
+                    MOVE ws_soldes_t_categ(ws_soldes_idx)
+                        TO ws_soldes_categ_prec
+                END-IF
+                DISPLAY "    " ws_soldes_t_ref(ws_soldes_idx)
+                    " - avant=" ws_soldes_t_avant(ws_soldes_idx)
+                    " apres=" ws_soldes_t_apres(ws_soldes_idx)
+            END-PERFORM.
+
+        TRIER-SOLDES.
+      **
+      * Ascending bubble sort on ws_soldes_t_categ so the report can
+      * be grouped by category - table capped at 200 articles, same
+      * O(n^2) tolerance as TRIER-COMMISSION.
+      **
+            PERFORM VARYING ws_soldes_idx FROM 1 BY 1
+                    UNTIL ws_soldes_idx >= ws_soldes_nb
+                PERFORM VARYING ws_soldes_idx2 FROM 1 BY 1
+                        UNTIL ws_soldes_idx2 >
+                            ws_soldes_nb - ws_soldes_idx
+                    IF ws_soldes_t_categ(ws_soldes_idx2) >
+                            ws_soldes_t_categ(ws_soldes_idx2 + 1)
+                        MOVE ws_soldes_t_ref(ws_soldes_idx2)
+                            TO ws_soldes_swap_ref
+                        MOVE ws_soldes_t_categ(ws_soldes_idx2)
+                            TO ws_soldes_swap_categ
+                        MOVE ws_soldes_t_avant(ws_soldes_idx2)
+                            TO ws_soldes_swap_avant
+                        MOVE ws_soldes_t_apres(ws_soldes_idx2)
+                            TO ws_soldes_swap_apres
+
+                        MOVE ws_soldes_t_ref(ws_soldes_idx2 + 1)
+                            TO ws_soldes_t_ref(ws_soldes_idx2)
+                        MOVE ws_soldes_t_categ(ws_soldes_idx2 + 1)
+                            TO ws_soldes_t_categ(ws_soldes_idx2)
+                        MOVE ws_soldes_t_avant(ws_soldes_idx2 + 1)
+                            TO ws_soldes_t_avant(ws_soldes_idx2)
+                        MOVE ws_soldes_t_apres(ws_soldes_idx2 + 1)
+                            TO ws_soldes_t_apres(ws_soldes_idx2)
+
+                        MOVE ws_soldes_swap_ref
+                            TO ws_soldes_t_ref(ws_soldes_idx2 + 1)
+                        MOVE ws_soldes_swap_categ
+                            TO ws_soldes_t_categ(ws_soldes_idx2 + 1)
+                        MOVE ws_soldes_swap_avant
+                            TO ws_soldes_t_avant(ws_soldes_idx2 + 1)
+                        MOVE ws_soldes_swap_apres
+                            TO ws_soldes_t_apres(ws_soldes_idx2 + 1)
+                    END-IF
+                END-PERFORM
+            END-PERFORM.
+
+        RAPPORT-FIDELITE.
+      **
+      * Loyalty tiering report (request 009): scans every fpers
+      * record flagged as a client (fpers_role = 4) and buckets it
+      * into a tier off the running fpers_somme_depensee that
+      * SAISIE-VENTE credits and RETOUR-VENTE debits.
+      **
+            MOVE ZERO TO ws_fid_nb_client
+
+            OPEN INPUT fpers
+            MOVE LOW-VALUES TO fpers_idp
+            START fpers KEY IS >= fpers_idp
+                INVALID KEY
+                    DISPLAY "Aucun client dans pers.dat."
+            END-START
+
+            IF cr_fpers = 0
+                DISPLAY " "
+                DISPLAY "=== Rapport de fidelite clients ==="
+                PERFORM UNTIL 1 = 2
+                    READ fpers NEXT RECORD
+                        AT END
+                            EXIT PERFORM
+                    END-READ
+                    IF fpers_role = 4
+                        ADD 1 TO ws_fid_nb_client
+                        IF fpers_somme_depensee >= 500
+                            MOVE "Or" TO ws_fid_palier
+                        ELSE
+                            IF fpers_somme_depensee >= 200
+                                MOVE "Argent" TO ws_fid_palier
+                            ELSE
+                                MOVE "Bronze" TO ws_fid_palier
+                            END-IF
+                        END-IF
+                        DISPLAY "    " fpers_idp " " fpers_prenom
+                            " " fpers_nom " - depense="
+                            fpers_somme_depensee
+                            " palier=" ws_fid_palier
+                    END-IF
+                END-PERFORM
+                IF ws_fid_nb_client = 0
+                    DISPLAY "Aucun client dans pers.dat."
+                END-IF
+            END-IF
+            CLOSE fpers.
+
+        ENREGISTRER-JOURNAL.
+      **
+      * Appends one line to journal.dat for any non-"00" file status
+      * seen on fca, fvet, fventes or fpers (request 007): caller
+      * fills ws_jour_fichier/ws_jour_operation/ws_jour_cle/
+      * ws_jour_statut immediately after the failing READ/WRITE/
+      * REWRITE/START and then PERFORMs this paragraph. Routine
+      * bootstrap checks (status 35 on first run) and AT END loop
+      * terminations are normal conditions, not anomalies, and do
+      * not call this paragraph.
+      **
+            MOVE FUNCTION CURRENT-DATE TO ws_jour_horodatage
+
+            OPEN EXTEND fjournal
+            MOVE ws_jour_date_sys TO fjour_date
+            MOVE ws_jour_heure_sys TO fjour_heure
+            MOVE ws_jour_fichier TO fjour_fichier
+            MOVE ws_jour_operation TO fjour_operation
+            MOVE ws_jour_cle TO fjour_cle
+            MOVE ws_jour_statut TO fjour_statut
+            WRITE tamp_journal
+            CLOSE fjournal.
 
         END PROGRAM projet.
